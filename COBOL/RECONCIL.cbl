@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+      *---------------------------------------------------------------*
+      * VIBEGARDEN: RECONCILIATION BATCH JOB
+      * FEEDS THE SAME SCOREIN.DAT SCORES THROUGH THE STANDALONE
+      * (CALCDVOP-STYLE INLINE) PATH AND THE CALLABLE (SUBPGM1) PATH
+      * AND REPORTS ANY SCORE WHERE THE TWO RESULTS DISAGREE.
+      *
+      * NOTE: SUBPGM1.cbl's PROGRAM-ID IS "CALCDVOP" (THE CALLABLE
+      * ENTRY POINT NAME), SO THIS JOB'S CALL "CALCDVOP" RESOLVES AT
+      * RUN TIME TO A MODULE COMPILED FROM SUBPGM1.cbl - IT MUST BE
+      * BUILT AS A SEPARATE CALLABLE MODULE, E.G.:
+      *   cobc -m -std=ibm -I COPYBOOKS SUBPGM1.cbl -o CALCDVOP.so
+      * WITH CALCDVOP.so LEFT ALONGSIDE THE RECONCIL EXECUTABLE (OR ON
+      * COB_LIBRARY_PATH) SO THE DYNAMIC CALL CAN FIND IT.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-IN-FILE ASSIGN TO "SCOREIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT BONUS-TIER-FILE ASSIGN TO "BONUSTBL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BONUS-FILE-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-IN-FILE
+           RECORDING MODE IS F.
+       01  SCORE-IN-RECORD.
+           05  SI-SIGN             PIC X.
+           05  SI-BASE-SCORE-RAW   PIC X(5).
+
+       FD  BONUS-TIER-FILE
+           RECORDING MODE IS F.
+       01  BONUS-TIER-RECORD.
+           05  BT-TIER-NO         PIC 9(2).
+           05  BT-TIER-LOW        PIC 9(3)V99.
+           05  BT-TIER-HIGH       PIC 9(3)V99.
+           05  BT-TIER-MULT       PIC 9V9.
+
+       FD  RECON-RPT-FILE
+           RECORDING MODE IS F.
+       01  RECON-RPT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY WSBONUS.
+
+       01 WS-FILE-SWITCHES.
+          05 WS-EOF-SWITCH        PIC X VALUE 'N'.
+             88 WS-EOF-REACHED    VALUE 'Y'.
+          05 WS-IN-FILE-STATUS    PIC XX VALUE SPACES.
+          05 WS-BONUS-FILE-STATUS PIC XX VALUE SPACES.
+          05 WS-RPT-FILE-STATUS   PIC XX VALUE SPACES.
+
+       01 WS-EDIT-FIELDS.
+          05 WS-SIGN              PIC X.
+          05 WS-BASE-SCORE-RAW    PIC X(5).
+          05 WS-BASE-SCORE REDEFINES WS-BASE-SCORE-RAW
+                                   PIC 9(3)V99.
+          05 WS-VALID-SWITCH      PIC X VALUE 'Y'.
+             88 WS-SCORE-VALID    VALUE 'Y'.
+             88 WS-SCORE-INVALID  VALUE 'N'.
+
+       01 WS-CALC-RESULTS.
+          05 WS-BONUS-MULTIPLIER    PIC 9V9  VALUE 1.0.
+          05 WS-STANDALONE-RESULT   PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-CALLABLE-IFACE.
+          05 WS-CALL-BASE-SCORE     PIC 9(3)V99.
+          05 WS-CALL-RESULT         PIC 9(7)V99.
+          05 WS-CALL-RETURN-CODE    PIC 9(02).
+          05 WS-CALL-REASON-CODE    PIC X(20).
+
+       01 WS-CONTROL-TOTALS.
+          05 WS-COMPARED-COUNT   PIC 9(7) VALUE ZERO.
+          05 WS-MISMATCH-COUNT   PIC 9(7) VALUE ZERO.
+
+       01 WS-RECON-LINE.
+          05 FILLER              PIC X(14) VALUE "RECON SCORE: ".
+          05 WS-RCL-SCORE        PIC ZZZ.99.
+          05 FILLER              PIC X(13) VALUE "  STANDALONE:".
+          05 WS-RCL-STANDALONE   PIC ZZZZZZ9.99.
+          05 FILLER              PIC X(11) VALUE "  CALLABLE:".
+          05 WS-RCL-CALLABLE     PIC ZZZZZZ9.99.
+          05 FILLER              PIC X(3)  VALUE "  -".
+          05 WS-RCL-STATUS       PIC X(8)  VALUE SPACES.
+          05 FILLER              PIC X(10) VALUE SPACES.
+
+       01 WS-TRAILER-LINE.
+          05 FILLER              PIC X(23)
+                                  VALUE "** RECONCILIATION END *".
+          05 FILLER              PIC X(11) VALUE " COMPARED: ".
+          05 WS-TRL-COMPARED     PIC ZZZ,ZZ9.
+          05 FILLER              PIC X(12) VALUE "  MISMATCH: ".
+          05 WS-TRL-MISMATCH     PIC ZZZ,ZZ9.
+          05 FILLER              PIC X(9)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+
+           PERFORM UNTIL WS-EOF-REACHED
+               PERFORM 200-READ-SCORE
+               IF NOT WS-EOF-REACHED
+                   PERFORM 250-EDIT-SCORE
+                   IF WS-SCORE-VALID
+                       PERFORM 300-COMPARE-SCORE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM 900-TERMINATE
+           GOBACK.
+
+       100-INITIALIZE.
+           OPEN INPUT SCORE-IN-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "VibeGarden FATAL - SCOREIN.DAT open failed, "
+                   "status " WS-IN-FILE-STATUS
+               SET WS-EOF-REACHED TO TRUE
+           END-IF
+           OPEN OUTPUT RECON-RPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "VibeGarden FATAL - RECONRPT.DAT open failed, "
+                   "status " WS-RPT-FILE-STATUS
+               SET WS-EOF-REACHED TO TRUE
+           END-IF
+           PERFORM 150-LOAD-BONUS-TABLE.
+
+       150-LOAD-BONUS-TABLE.
+           OPEN INPUT BONUS-TIER-FILE
+           IF WS-BONUS-FILE-STATUS NOT = "00"
+               DISPLAY "VibeGarden FATAL - BONUSTBL.DAT open failed, "
+                   "status " WS-BONUS-FILE-STATUS
+                   " - falling back to default multiplier only"
+           ELSE
+              SET WS-TIER-IDX TO 1
+              PERFORM UNTIL WS-TIER-IDX > WS-TIER-COUNT
+                  READ BONUS-TIER-FILE
+                      AT END
+                          SET WS-TIER-IDX TO WS-TIER-COUNT
+                      NOT AT END
+                          MOVE BT-TIER-NO   TO WS-TIER-NO (WS-TIER-IDX)
+                          MOVE BT-TIER-LOW  TO WS-TIER-LOW (WS-TIER-IDX)
+                          MOVE BT-TIER-HIGH TO WS-TIER-HIGH(WS-TIER-IDX)
+                          MOVE BT-TIER-MULT TO WS-TIER-MULT(WS-TIER-IDX)
+                  END-READ
+                  SET WS-TIER-IDX UP BY 1
+              END-PERFORM
+              CLOSE BONUS-TIER-FILE
+           END-IF.
+
+       200-READ-SCORE.
+           READ SCORE-IN-FILE
+               AT END
+                   SET WS-EOF-REACHED TO TRUE
+               NOT AT END
+                   MOVE SI-SIGN            TO WS-SIGN
+                   MOVE SI-BASE-SCORE-RAW  TO WS-BASE-SCORE-RAW
+           END-READ.
+
+       250-EDIT-SCORE.
+           SET WS-SCORE-VALID TO TRUE
+           IF WS-BASE-SCORE-RAW IS NOT NUMERIC
+               SET WS-SCORE-INVALID TO TRUE
+           ELSE
+      * NO OVER-LIMIT CHECK HERE - SEE CALCDVOP.cbl 250-EDIT-SCORE;
+      * WS-BASE-SCORE REDEFINES A 5-DIGIT RAW FIELD AS PIC 9(3)V99,
+      * SO IT CAN NEVER EXCEED 999.99. KEPT IN SYNC WITH CALCDVOP.cbl
+      * SINCE THIS PARAGRAPH EXISTS TO REPLICATE ITS EDIT LOGIC.
+               IF WS-SIGN = "-"
+                   SET WS-SCORE-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       300-COMPARE-SCORE.
+           PERFORM 350-LOOKUP-BONUS-TIER
+           COMPUTE WS-STANDALONE-RESULT =
+               WS-BASE-SCORE * WS-BONUS-MULTIPLIER
+
+           MOVE WS-BASE-SCORE TO WS-CALL-BASE-SCORE
+           CALL "CALCDVOP" USING WS-CALLABLE-IFACE
+
+           PERFORM 400-WRITE-RECON-LINE.
+
+       350-LOOKUP-BONUS-TIER.
+           MOVE WS-TIER-DEFAULT-MULT TO WS-BONUS-MULTIPLIER
+           SET WS-TIER-IDX TO 1
+           SEARCH WS-BONUS-TIER
+               AT END
+                   MOVE WS-TIER-DEFAULT-MULT TO WS-BONUS-MULTIPLIER
+               WHEN WS-BASE-SCORE >= WS-TIER-LOW (WS-TIER-IDX)
+                AND WS-BASE-SCORE <= WS-TIER-HIGH (WS-TIER-IDX)
+                   MOVE WS-TIER-MULT (WS-TIER-IDX)
+                     TO WS-BONUS-MULTIPLIER
+           END-SEARCH.
+
+       400-WRITE-RECON-LINE.
+           ADD 1 TO WS-COMPARED-COUNT
+           MOVE WS-BASE-SCORE       TO WS-RCL-SCORE
+           MOVE WS-STANDALONE-RESULT TO WS-RCL-STANDALONE
+           MOVE WS-CALL-RESULT      TO WS-RCL-CALLABLE
+           IF WS-STANDALONE-RESULT = WS-CALL-RESULT
+               MOVE "MATCH" TO WS-RCL-STATUS
+           ELSE
+               MOVE "MISMATCH" TO WS-RCL-STATUS
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF
+           WRITE RECON-RPT-RECORD FROM WS-RECON-LINE
+           DISPLAY WS-RECON-LINE.
+
+       800-WRITE-TRAILER.
+           MOVE WS-COMPARED-COUNT TO WS-TRL-COMPARED
+           MOVE WS-MISMATCH-COUNT TO WS-TRL-MISMATCH
+           WRITE RECON-RPT-RECORD FROM WS-TRAILER-LINE
+           DISPLAY "VibeGarden Reconciliation - Compared: "
+               WS-TRL-COMPARED " Mismatched: " WS-TRL-MISMATCH.
+
+       900-TERMINATE.
+           PERFORM 800-WRITE-TRAILER
+           CLOSE SCORE-IN-FILE
+           CLOSE RECON-RPT-FILE.
