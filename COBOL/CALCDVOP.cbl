@@ -2,29 +2,731 @@
        PROGRAM-ID. CALCDVOP.
       *---------------------------------------------------------------*
       * VIBEGARDEN: STANDALONE DEVOPS VERSION
-      * READS FROM JCL SYSIN, CALCULATES, AND DISPLAYS TO SYSOUT
+      * READS A BATCH OF SCORES FROM //SCOREIN, CALCULATES, AND
+      * WRITES ONE RESULT LINE PER RECORD TO //SCOREOUT
       *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-IN-FILE ASSIGN TO "SCOREIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT SCORE-OUT-FILE ASSIGN TO "SCOREOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+
+           SELECT BONUS-TIER-FILE ASSIGN TO "BONUSTBL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BONUS-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+      * NOTE: this GnuCOBOL runtime is built without ISAM support
+      * (ORGANIZATION INDEXED unavailable), so the master file uses
+      * RELATIVE organization with an internal auto-increment key;
+      * the human-readable MS-SCORE-ID (date + sequence) travels as
+      * regular data in the record for lookups/reporting.
+           SELECT SCORE-MASTER-FILE ASSIGN TO "SCOREMST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-MASTER-REL-KEY
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+      * SAME RELATIVE-ORGANIZATION SUBSTITUTION AS SCOREMST.DAT (SEE
+      * 005) - ONE FIXED ACCUMULATOR RECORD AT RELATIVE KEY 1, CARRIED
+      * FORWARD ACROSS RUNS UNTIL THE CALENDAR YEAR ROLLS OVER.
+           SELECT YTD-MASTER-FILE ASSIGN TO "YTDMST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-YTD-REL-KEY
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT SCORE-PRINT-FILE ASSIGN TO "SCOREPRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-IN-FILE
+           RECORDING MODE IS F.
+       01  SCORE-IN-RECORD.
+           05  SI-SIGN             PIC X.
+           05  SI-BASE-SCORE-RAW   PIC X(5).
+
+       FD  SCORE-OUT-FILE
+           RECORDING MODE IS F.
+       01  SCORE-OUT-RECORD       PIC X(80).
+
+       FD  BONUS-TIER-FILE
+           RECORDING MODE IS F.
+       01  BONUS-TIER-RECORD.
+           05  BT-TIER-NO         PIC 9(2).
+           05  BT-TIER-LOW        PIC 9(3)V99.
+           05  BT-TIER-HIGH       PIC 9(3)V99.
+           05  BT-TIER-MULT       PIC 9V9.
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD       PIC X(80).
+
+       FD  SCORE-MASTER-FILE.
+       01  MASTER-SCORE-RECORD.
+           05  MS-SCORE-ID.
+               10  MS-ID-DATE      PIC 9(8).
+               10  MS-ID-SEQ       PIC 9(4).
+           05  MS-BASE-SCORE       PIC 9(3)V99.
+           05  MS-MULTIPLIER       PIC 9V9.
+           05  MS-TOTAL-RESULT     PIC 9(7)V99.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-READ   PIC 9(7).
+           05  CKPT-RECORD-COUNT   PIC 9(7).
+           05  CKPT-GRAND-TOTAL    PIC 9(9)V99.
+           05  CKPT-REJECT-COUNT   PIC 9(7).
+           05  CKPT-YTD-YEAR       PIC 9(4).
+           05  CKPT-YTD-TOTAL      PIC 9(11)V99.
+           05  CKPT-YTD-COUNT      PIC 9(9).
+           05  CKPT-LINE-COUNT     PIC 9(2).
+           05  CKPT-PAGE-COUNT     PIC 9(3).
+
+       FD  SCORE-PRINT-FILE
+           RECORDING MODE IS F.
+       01  SCORE-PRINT-RECORD     PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD          PIC X(80).
+
+       FD  YTD-MASTER-FILE.
+       01  YTD-MASTER-RECORD.
+           05  YTD-YEAR            PIC 9(4).
+           05  YTD-TOTAL-RESULT    PIC 9(11)V99.
+           05  YTD-RECORD-COUNT    PIC 9(9).
+
        WORKING-STORAGE SECTION.
-       01 WS-INPUT-DATA.
-          05 WS-BASE-SCORE      PIC 9(3)V99 VALUE ZERO.
-      
        01 WS-CALC-RESULTS.
-          05 WS-BONUS-MULTIPLIER PIC 9V9  VALUE 2.5.
+          05 WS-BONUS-MULTIPLIER PIC 9V9  VALUE 1.0.
           05 WS-TOTAL-RESULT     PIC 9(7)V99 VALUE ZERO.
           05 WS-DISPLAY-FINAL    PIC Z,ZZZ,ZZ9.99.
 
+       COPY WSBONUS.
+
+       01 WS-FILE-SWITCHES.
+          05 WS-EOF-SWITCH       PIC X VALUE 'N'.
+             88 WS-EOF-REACHED   VALUE 'Y'.
+          05 WS-IN-FILE-STATUS    PIC XX VALUE SPACES.
+          05 WS-BONUS-FILE-STATUS PIC XX VALUE SPACES.
+          05 WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+          05 WS-OUT-FILE-STATUS   PIC XX VALUE SPACES.
+          05 WS-MASTER-FILE-STATUS PIC XX VALUE SPACES.
+          05 WS-MASTER-EOF-SWITCH  PIC X VALUE 'N'.
+             88 WS-MASTER-EOF      VALUE 'Y'.
+          05 WS-CKPT-FILE-STATUS   PIC XX VALUE SPACES.
+          05 WS-PRINT-FILE-STATUS  PIC XX VALUE SPACES.
+          05 WS-REJECT-FILE-STATUS PIC XX VALUE SPACES.
+          05 WS-YTD-FILE-STATUS    PIC XX VALUE SPACES.
+
+       01 WS-YTD-CONTROL.
+          05 WS-YTD-REL-KEY       PIC 9(9) VALUE 1.
+          05 WS-YTD-YEAR          PIC 9(4) VALUE ZERO.
+          05 WS-YTD-TOTAL         PIC 9(11)V99 VALUE ZERO.
+          05 WS-YTD-COUNT         PIC 9(9) VALUE ZERO.
+          05 WS-YTD-EXISTED-SW    PIC X VALUE 'N'.
+             88 WS-YTD-RECORD-EXISTED VALUE 'Y'.
+
+       01 WS-PRINT-CONTROL.
+          05 WS-LINES-PER-PAGE    PIC 9(2) VALUE 20.
+          05 WS-LINE-COUNT        PIC 9(2) VALUE ZERO.
+          05 WS-PAGE-COUNT        PIC 9(3) VALUE ZERO.
+
+       01 WS-RUN-DATE.
+          05 WS-RUN-YYYY          PIC 9(4).
+          05 WS-RUN-MM            PIC 9(2).
+          05 WS-RUN-DD            PIC 9(2).
+
+       01 WS-PRT-HEADING-1.
+          05 FILLER PIC X(53)
+             VALUE "VIBEGARDEN SCORE REPORT                    PAGE ".
+          05 WS-HDG-PAGE-NO       PIC ZZ9.
+          05 FILLER               PIC X(24) VALUE SPACES.
+
+       01 WS-PRT-HEADING-2.
+          05 FILLER               PIC X(10) VALUE "RUN DATE: ".
+          05 WS-HDG-YYYY          PIC 9(4).
+          05 FILLER               PIC X VALUE "-".
+          05 WS-HDG-MM            PIC 9(2).
+          05 FILLER               PIC X VALUE "-".
+          05 WS-HDG-DD            PIC 9(2).
+          05 FILLER               PIC X(60) VALUE SPACES.
+
+       01 WS-PRT-HEADING-3        PIC X(80)
+          VALUE "SCORE ID          BASE SCORE   MULT      RESULT".
+
+       01 WS-PRT-HEADING-4        PIC X(80) VALUE ALL "-".
+
+       01 WS-PRT-DETAIL-LINE.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-PRT-SCORE-ID      PIC 9(12).
+          05 FILLER               PIC X(4)  VALUE SPACES.
+          05 WS-PRT-BASE-SCORE    PIC ZZZ.99.
+          05 FILLER               PIC X(6)  VALUE SPACES.
+          05 WS-PRT-MULT          PIC Z.9.
+          05 FILLER               PIC X(6)  VALUE SPACES.
+          05 WS-PRT-RESULT        PIC ZZZZZZ9.99.
+          05 FILLER               PIC X(31) VALUE SPACES.
+
+       01 WS-RUN-SEQUENCE.
+          05 WS-RUN-SEQ           PIC 9(4) VALUE ZERO.
+          05 WS-MASTER-REL-KEY    PIC 9(9) VALUE ZERO.
+          05 WS-MASTER-REC-COUNT  PIC 9(9) VALUE ZERO.
+
+       01 WS-CHECKPOINT-CONTROL.
+          05 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 5.
+          05 WS-RECORDS-READ        PIC 9(7) VALUE ZERO.
+
+      * YTD TOTALS CARRIED BY THE CHECKPOINT SO A MID-FILE RESTART
+      * RECOVERS THE RUNNING YTD AS OF THE LAST CHECKPOINT INSTEAD OF
+      * THE STALE (PRE-ABEND) YTDMST.DAT SNAPSHOT - SEE 165-INIT-YTD-
+      * MASTER, WHICH OVERRIDES THE MASTER-FILE VALUES WITH THESE ON
+      * A RESTART WITHIN THE SAME YEAR.
+       01 WS-CKPT-YTD-RESTORE.
+          05 WS-CKPT-YTD-YEAR       PIC 9(4)  VALUE ZERO.
+          05 WS-CKPT-YTD-TOTAL      PIC 9(11)V99 VALUE ZERO.
+          05 WS-CKPT-YTD-COUNT      PIC 9(9)  VALUE ZERO.
+
+       01 WS-PARM-CONTROL.
+          05 WS-PARM-RAW           PIC X(20).
+          05 WS-PARM-TEST-RESULT   PIC S9(4).
+          05 WS-PARM-NUMERIC-VALUE PIC S9(3)V99.
+          05 WS-OVERRIDE-MULT      PIC 9V9.
+          05 WS-OVERRIDE-SWITCH    PIC X VALUE 'N'.
+             88 WS-OVERRIDE-ACTIVE VALUE 'Y'.
+
+       01 WS-EDIT-FIELDS.
+          05 WS-SIGN              PIC X.
+          05 WS-BASE-SCORE-RAW    PIC X(5).
+          05 WS-BASE-SCORE REDEFINES WS-BASE-SCORE-RAW
+                                   PIC 9(3)V99.
+          05 WS-VALID-SWITCH      PIC X VALUE 'Y'.
+             88 WS-SCORE-VALID    VALUE 'Y'.
+             88 WS-SCORE-INVALID  VALUE 'N'.
+          05 WS-REJECT-REASON     PIC X(20) VALUE SPACES.
+          05 WS-REJECT-COUNT      PIC 9(7)  VALUE ZERO.
+
+       01 WS-OUT-LINE.
+          05 FILLER              PIC X(20) VALUE "VibeGarden Result: ".
+          05 WS-OUT-RESULT       PIC Z,ZZZ,ZZ9.99.
+          05 FILLER              PIC X(51) VALUE SPACES.
+
+       01 WS-CONTROL-TOTALS.
+          05 WS-RECORD-COUNT     PIC 9(7)  VALUE ZERO.
+          05 WS-GRAND-TOTAL      PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-CURRENT-DATE-TIME.
+          05 WS-CURR-YYYY         PIC 9(4).
+          05 WS-CURR-MM           PIC 9(2).
+          05 WS-CURR-DD           PIC 9(2).
+          05 WS-CURR-HH           PIC 9(2).
+          05 WS-CURR-MIN          PIC 9(2).
+          05 WS-CURR-SEC          PIC 9(2).
+          05 FILLER               PIC X(7).
+
+       01 WS-AUDIT-LINE.
+          05 WS-AUD-DATE.
+             10 WS-AUD-YYYY       PIC 9(4).
+             10 FILLER            PIC X VALUE "-".
+             10 WS-AUD-MM         PIC 9(2).
+             10 FILLER            PIC X VALUE "-".
+             10 WS-AUD-DD         PIC 9(2).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-AUD-TIME.
+             10 WS-AUD-HH         PIC 9(2).
+             10 FILLER            PIC X VALUE ":".
+             10 WS-AUD-MIN        PIC 9(2).
+             10 FILLER            PIC X VALUE ":".
+             10 WS-AUD-SEC        PIC 9(2).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(7)  VALUE "SCORE: ".
+          05 WS-AUD-SCORE         PIC ZZZ.99.
+          05 FILLER               PIC X(6)  VALUE " MULT:".
+          05 WS-AUD-MULT          PIC Z.9.
+          05 FILLER               PIC X(8)  VALUE " RESULT:".
+          05 WS-AUD-RESULT        PIC ZZZZZZ9.99.
+          05 FILLER               PIC X(9)  VALUE SPACES.
+
+       01 WS-REJECT-LINE.
+          05 WS-REJ-DATE.
+             10 WS-REJ-YYYY       PIC 9(4).
+             10 FILLER            PIC X VALUE "-".
+             10 WS-REJ-MM         PIC 9(2).
+             10 FILLER            PIC X VALUE "-".
+             10 WS-REJ-DD         PIC 9(2).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-REJ-TIME.
+             10 WS-REJ-HH         PIC 9(2).
+             10 FILLER            PIC X VALUE ":".
+             10 WS-REJ-MIN        PIC 9(2).
+             10 FILLER            PIC X VALUE ":".
+             10 WS-REJ-SEC        PIC 9(2).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(4)  VALUE "SEQ:".
+          05 WS-REJ-SEQNO         PIC ZZZ9.
+          05 FILLER               PIC X(8)  VALUE "  INPUT:".
+          05 WS-REJ-SIGN          PIC X.
+          05 WS-REJ-RAW           PIC X(5).
+          05 FILLER               PIC X(9)  VALUE "  REASON:".
+          05 WS-REJ-REASON        PIC X(20).
+          05 FILLER               PIC X(8)  VALUE SPACES.
+
+       01 WS-TRAILER-LINE.
+          05 FILLER              PIC X(20) VALUE "** CONTROL TOTALS **".
+          05 FILLER              PIC X(11) VALUE " RECORDS: ".
+          05 WS-TRL-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER              PIC X(9)  VALUE "  TOTAL: ".
+          05 WS-TRL-TOTAL        PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER              PIC X(9)  VALUE SPACES.
+
        PROCEDURE DIVISION.
        000-MAIN.
-      * 1. Accept the value from //SYSIN in your RUNJCL
-           ACCEPT WS-BASE-SCORE.
+           PERFORM 100-INITIALIZE
+
+           PERFORM UNTIL WS-EOF-REACHED
+               PERFORM 200-READ-SCORE
+               IF NOT WS-EOF-REACHED
+                   PERFORM 250-EDIT-SCORE
+                   IF WS-SCORE-VALID
+                       PERFORM 300-CALCULATE-SCORE
+                       PERFORM 400-WRITE-RESULT
+                   ELSE
+                       PERFORM 260-FLAG-INVALID-SCORE
+                   END-IF
+                   PERFORM 700-CHECKPOINT-IF-DUE
+               END-IF
+           END-PERFORM
+
+           PERFORM 900-TERMINATE
+           GOBACK.
+
+       100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURR-YYYY TO WS-RUN-YYYY
+           MOVE WS-CURR-MM   TO WS-RUN-MM
+           MOVE WS-CURR-DD   TO WS-RUN-DD
+           PERFORM 170-INIT-CHECKPOINT
+           OPEN INPUT SCORE-IN-FILE
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "VibeGarden FATAL - SCOREIN.DAT open failed, "
+                   "status " WS-IN-FILE-STATUS
+               SET WS-EOF-REACHED TO TRUE
+           END-IF
+           PERFORM 180-SKIP-PROCESSED-RECORDS
+           IF WS-RECORDS-READ > ZERO
+               OPEN EXTEND SCORE-OUT-FILE
+               IF WS-OUT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT SCORE-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SCORE-OUT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           OPEN I-O SCORE-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               OPEN OUTPUT SCORE-MASTER-FILE
+               CLOSE SCORE-MASTER-FILE
+               OPEN I-O SCORE-MASTER-FILE
+           END-IF
+           PERFORM 160-INIT-MASTER-COUNTER
+           PERFORM 150-LOAD-BONUS-TABLE
+           PERFORM 190-GET-PARM-OVERRIDE
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-RECORDS-READ > ZERO
+               OPEN EXTEND SCORE-PRINT-FILE
+               IF WS-PRINT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT SCORE-PRINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SCORE-PRINT-FILE
+           END-IF
+           PERFORM 165-INIT-YTD-MASTER.
+
+       165-INIT-YTD-MASTER.
+           OPEN I-O YTD-MASTER-FILE
+           IF WS-YTD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE YTD-MASTER-FILE
+               OPEN I-O YTD-MASTER-FILE
+           END-IF
+           MOVE 1 TO WS-YTD-REL-KEY
+           MOVE 'N' TO WS-YTD-EXISTED-SW
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE WS-RUN-YYYY TO WS-YTD-YEAR
+                   MOVE ZERO TO WS-YTD-TOTAL
+                   MOVE ZERO TO WS-YTD-COUNT
+           END-READ
+           IF WS-YTD-FILE-STATUS = "00"
+               SET WS-YTD-RECORD-EXISTED TO TRUE
+               MOVE YTD-YEAR         TO WS-YTD-YEAR
+               MOVE YTD-TOTAL-RESULT TO WS-YTD-TOTAL
+               MOVE YTD-RECORD-COUNT TO WS-YTD-COUNT
+           END-IF
+           IF WS-YTD-YEAR NOT = WS-RUN-YYYY
+               DISPLAY "VibeGarden YTD rollover - new year "
+                   WS-RUN-YYYY
+               MOVE WS-RUN-YYYY TO WS-YTD-YEAR
+               MOVE ZERO TO WS-YTD-TOTAL
+               MOVE ZERO TO WS-YTD-COUNT
+           END-IF
+      * RESTART: THE YTDMST.DAT RECORD ABOVE ONLY REFLECTS THE LAST
+      * CLEAN 900-TERMINATE, NOT THIS RUN'S PROGRESS BEFORE THE
+      * ABEND. THE CHECKPOINT CARRIES THE RUNNING YTD AS OF THE LAST
+      * 750-WRITE-CHECKPOINT, SO PREFER IT OVER THE MASTER-FILE
+      * SNAPSHOT WHEN RESTARTING WITHIN THE SAME YEAR.
+           IF WS-RECORDS-READ > ZERO
+               AND WS-CKPT-YTD-YEAR = WS-RUN-YYYY
+               MOVE WS-CKPT-YTD-TOTAL TO WS-YTD-TOTAL
+               MOVE WS-CKPT-YTD-COUNT TO WS-YTD-COUNT
+               MOVE WS-CKPT-YTD-YEAR  TO WS-YTD-YEAR
+           END-IF.
+
+       160-INIT-MASTER-COUNTER.
+           MOVE ZERO TO WS-MASTER-REC-COUNT
+           PERFORM UNTIL WS-MASTER-EOF
+               READ SCORE-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       IF MS-SCORE-ID = ZERO
+                           SET WS-MASTER-EOF TO TRUE
+                       ELSE
+                           ADD 1 TO WS-MASTER-REC-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE WS-MASTER-REC-COUNT TO WS-MASTER-REL-KEY
+      * WS-RUN-SEQ IS RE-DERIVED FROM THE MASTER FILE'S ACTUAL RECORD
+      * COUNT EVERY STARTUP RATHER THAN CARRIED IN THE CHECKPOINT - A
+      * CHECKPOINT WRITTEN BEFORE THE LAST 460-WRITE-MASTER-RECORD OF
+      * AN INTERVAL (E.G. ABEND BETWEEN THE WRITE AND THE NEXT
+      * CHECKPOINT) LEFT THE RESTORED SEQUENCE TRAILING THE MASTER
+      * FILE, SO A RESTART REUSED AN MS-ID-SEQ THAT WAS ALREADY ON
+      * DISK. DERIVING FROM THE RESCANNED RECORD COUNT KEEPS THE
+      * SEQUENCE IN LOCKSTEP WITH WHAT IS ACTUALLY WRITTEN.
+           MOVE WS-MASTER-REC-COUNT TO WS-RUN-SEQ.
+
+       170-INIT-CHECKPOINT.
+           MOVE ZERO TO WS-RECORDS-READ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ  TO WS-RECORDS-READ
+                       MOVE CKPT-RECORD-COUNT  TO WS-RECORD-COUNT
+                       MOVE CKPT-GRAND-TOTAL   TO WS-GRAND-TOTAL
+                       MOVE CKPT-REJECT-COUNT  TO WS-REJECT-COUNT
+                       MOVE CKPT-YTD-YEAR      TO WS-CKPT-YTD-YEAR
+                       MOVE CKPT-YTD-TOTAL     TO WS-CKPT-YTD-TOTAL
+                       MOVE CKPT-YTD-COUNT     TO WS-CKPT-YTD-COUNT
+                       MOVE CKPT-LINE-COUNT    TO WS-LINE-COUNT
+                       MOVE CKPT-PAGE-COUNT    TO WS-PAGE-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RECORDS-READ > ZERO
+               DISPLAY "VibeGarden restart detected - resuming after "
+                   "input record " WS-RECORDS-READ
+           END-IF.
+
+       180-SKIP-PROCESSED-RECORDS.
+           IF WS-RECORDS-READ > ZERO AND NOT WS-EOF-REACHED
+               PERFORM WS-RECORDS-READ TIMES
+                   READ SCORE-IN-FILE
+                       AT END
+                           SET WS-EOF-REACHED TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       150-LOAD-BONUS-TABLE.
+           OPEN INPUT BONUS-TIER-FILE
+           IF WS-BONUS-FILE-STATUS NOT = "00"
+               DISPLAY "VibeGarden FATAL - BONUSTBL.DAT open failed, "
+                   "status " WS-BONUS-FILE-STATUS
+                   " - falling back to default multiplier only"
+           ELSE
+              SET WS-TIER-IDX TO 1
+              PERFORM UNTIL WS-TIER-IDX > WS-TIER-COUNT
+                  READ BONUS-TIER-FILE
+                      AT END
+                          SET WS-TIER-IDX TO WS-TIER-COUNT
+                      NOT AT END
+                          MOVE BT-TIER-NO   TO WS-TIER-NO (WS-TIER-IDX)
+                          MOVE BT-TIER-LOW  TO WS-TIER-LOW (WS-TIER-IDX)
+                          MOVE BT-TIER-HIGH TO WS-TIER-HIGH(WS-TIER-IDX)
+                          MOVE BT-TIER-MULT TO WS-TIER-MULT(WS-TIER-IDX)
+                  END-READ
+                  SET WS-TIER-IDX UP BY 1
+              END-PERFORM
+              CLOSE BONUS-TIER-FILE
+           END-IF.
 
-      * 2. Perform the VibeGarden Logic (1.5x Multiplier)
+      * VibeGarden: JCL PARM override for the bonus multiplier - a
+      * seasonal rate change can be dropped in via PARM= without a
+      * recompile. No PARM (or a non-numeric one) leaves the tier
+      * table in charge, same as before this request.
+       190-GET-PARM-OVERRIDE.
+           MOVE SPACES TO WS-PARM-RAW
+           MOVE 'N' TO WS-OVERRIDE-SWITCH
+           ACCEPT WS-PARM-RAW FROM COMMAND-LINE
+           IF WS-PARM-RAW NOT = SPACES
+               MOVE FUNCTION TEST-NUMVAL(WS-PARM-RAW)
+                 TO WS-PARM-TEST-RESULT
+               IF WS-PARM-TEST-RESULT = 0
+                   MOVE ZERO TO WS-PARM-NUMERIC-VALUE
+                   COMPUTE WS-PARM-NUMERIC-VALUE =
+                       FUNCTION NUMVAL(WS-PARM-RAW)
+                       ON SIZE ERROR
+                           MOVE -1 TO WS-PARM-NUMERIC-VALUE
+                   END-COMPUTE
+      * WS-OVERRIDE-MULT IS AN UNSIGNED PIC 9V9 (0.0-9.9) - REJECT
+      * ANYTHING A STRAIGHT MOVE WOULD SILENTLY MISREPRESENT, THE
+      * SAME "FLAG DON'T GUESS" RULE 250-EDIT-SCORE APPLIES TO
+      * WS-BASE-SCORE.
+                   IF WS-PARM-NUMERIC-VALUE < 0
+                       OR WS-PARM-NUMERIC-VALUE > 9.9
+                       DISPLAY "VibeGarden PARM ignored (out of range "
+                           "0.0-9.9): " WS-PARM-RAW
+                   ELSE
+                       MOVE WS-PARM-NUMERIC-VALUE TO WS-OVERRIDE-MULT
+                       SET WS-OVERRIDE-ACTIVE TO TRUE
+                       DISPLAY "VibeGarden PARM override multiplier: "
+                           WS-OVERRIDE-MULT
+                   END-IF
+               ELSE
+                   DISPLAY "VibeGarden PARM ignored (not numeric): "
+                       WS-PARM-RAW
+               END-IF
+           END-IF.
+
+       200-READ-SCORE.
+           READ SCORE-IN-FILE
+               AT END
+                   SET WS-EOF-REACHED TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE SI-SIGN            TO WS-SIGN
+                   MOVE SI-BASE-SCORE-RAW  TO WS-BASE-SCORE-RAW
+           END-READ.
+
+       250-EDIT-SCORE.
+           SET WS-SCORE-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-BASE-SCORE-RAW IS NOT NUMERIC
+               SET WS-SCORE-INVALID TO TRUE
+               MOVE "NON-NUMERIC" TO WS-REJECT-REASON
+           ELSE
+      * NO OVER-LIMIT CHECK HERE: WS-BASE-SCORE REDEFINES A 5-DIGIT
+      * RAW FIELD AS PIC 9(3)V99, SO ITS MAXIMUM POSSIBLE VALUE IS
+      * EXACTLY 999.99 - A VALUE THAT COULD NEVER EXCEED IT. WIDENING
+      * THE RAW FIELD WOULD CHANGE SCOREIN.DAT'S RECORD LAYOUT, WHICH
+      * RECONCIL.cbl ALSO READS, SO IT IS LEFT AS-IS RATHER THAN
+      * INTRODUCING A FORMAT CHANGE THIS REQUEST DIDN'T ASK FOR.
+               IF WS-SIGN = "-"
+                   SET WS-SCORE-INVALID TO TRUE
+                   MOVE "NEGATIVE" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       260-FLAG-INVALID-SCORE.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "VibeGarden REJECTED score '" WS-SIGN
+               WS-BASE-SCORE-RAW "' - reason: " WS-REJECT-REASON
+           PERFORM 270-WRITE-REJECT-RECORD.
+
+       270-WRITE-REJECT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURR-YYYY TO WS-REJ-YYYY
+           MOVE WS-CURR-MM   TO WS-REJ-MM
+           MOVE WS-CURR-DD   TO WS-REJ-DD
+           MOVE WS-CURR-HH   TO WS-REJ-HH
+           MOVE WS-CURR-MIN  TO WS-REJ-MIN
+           MOVE WS-CURR-SEC  TO WS-REJ-SEC
+           MOVE WS-REJECT-COUNT   TO WS-REJ-SEQNO
+           MOVE WS-SIGN           TO WS-REJ-SIGN
+           MOVE WS-BASE-SCORE-RAW TO WS-REJ-RAW
+           MOVE WS-REJECT-REASON  TO WS-REJ-REASON
+           WRITE REJECT-RECORD FROM WS-REJECT-LINE.
+
+       300-CALCULATE-SCORE.
+           PERFORM 350-LOOKUP-BONUS-TIER
+      * VibeGarden Logic (tiered multiplier looked up by base score)
            COMPUTE WS-TOTAL-RESULT = WS-BASE-SCORE * WS-BONUS-MULTIPLIER.
 
-      * 3. Format and Display for the PowerShell Script to see
-           MOVE WS-TOTAL-RESULT TO WS-DISPLAY-FINAL.
-           DISPLAY "VibeGarden Result: " WS-DISPLAY-FINAL.
+       350-LOOKUP-BONUS-TIER.
+           IF WS-OVERRIDE-ACTIVE
+               MOVE WS-OVERRIDE-MULT TO WS-BONUS-MULTIPLIER
+           ELSE
+               MOVE WS-TIER-DEFAULT-MULT TO WS-BONUS-MULTIPLIER
+               SET WS-TIER-IDX TO 1
+               SEARCH WS-BONUS-TIER
+                   AT END
+                       MOVE WS-TIER-DEFAULT-MULT TO WS-BONUS-MULTIPLIER
+                   WHEN WS-BASE-SCORE >= WS-TIER-LOW (WS-TIER-IDX)
+                    AND WS-BASE-SCORE <= WS-TIER-HIGH (WS-TIER-IDX)
+                       MOVE WS-TIER-MULT (WS-TIER-IDX)
+                         TO WS-BONUS-MULTIPLIER
+               END-SEARCH
+           END-IF.
+
+       400-WRITE-RESULT.
+           MOVE WS-TOTAL-RESULT TO WS-DISPLAY-FINAL
+           MOVE WS-TOTAL-RESULT TO WS-OUT-RESULT
+           WRITE SCORE-OUT-RECORD FROM WS-OUT-LINE
+           DISPLAY "VibeGarden Result: " WS-DISPLAY-FINAL
+           ADD 1 TO WS-RECORD-COUNT
+           ADD WS-TOTAL-RESULT TO WS-GRAND-TOTAL
+           PERFORM 450-WRITE-AUDIT-LOG
+           PERFORM 460-WRITE-MASTER-RECORD
+           PERFORM 470-WRITE-PRINT-LINE
+           ADD WS-TOTAL-RESULT TO WS-YTD-TOTAL
+           ADD 1 TO WS-YTD-COUNT.
+
+       450-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURR-YYYY TO WS-AUD-YYYY
+           MOVE WS-CURR-MM   TO WS-AUD-MM
+           MOVE WS-CURR-DD   TO WS-AUD-DD
+           MOVE WS-CURR-HH   TO WS-AUD-HH
+           MOVE WS-CURR-MIN  TO WS-AUD-MIN
+           MOVE WS-CURR-SEC  TO WS-AUD-SEC
+           MOVE WS-BASE-SCORE       TO WS-AUD-SCORE
+           MOVE WS-BONUS-MULTIPLIER TO WS-AUD-MULT
+           MOVE WS-TOTAL-RESULT     TO WS-AUD-RESULT
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE.
+
+       460-WRITE-MASTER-RECORD.
+           ADD 1 TO WS-RUN-SEQ
+           ADD 1 TO WS-MASTER-REL-KEY
+           COMPUTE MS-ID-DATE =
+               WS-AUD-YYYY * 10000 + WS-AUD-MM * 100 + WS-AUD-DD
+           MOVE WS-RUN-SEQ          TO MS-ID-SEQ
+           MOVE WS-BASE-SCORE       TO MS-BASE-SCORE
+           MOVE WS-BONUS-MULTIPLIER TO MS-MULTIPLIER
+           MOVE WS-TOTAL-RESULT     TO MS-TOTAL-RESULT
+           WRITE MASTER-SCORE-RECORD
+               INVALID KEY
+                   DISPLAY "VibeGarden master write failed for key "
+                       MS-SCORE-ID
+           END-WRITE.
+
+       470-WRITE-PRINT-LINE.
+           IF WS-LINE-COUNT = ZERO
+               OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 480-PRINT-HEADINGS
+           END-IF
+           MOVE MS-SCORE-ID         TO WS-PRT-SCORE-ID
+           MOVE WS-BASE-SCORE       TO WS-PRT-BASE-SCORE
+           MOVE WS-BONUS-MULTIPLIER TO WS-PRT-MULT
+           MOVE WS-TOTAL-RESULT     TO WS-PRT-RESULT
+           WRITE SCORE-PRINT-RECORD FROM WS-PRT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       480-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE-NO
+           MOVE WS-RUN-YYYY   TO WS-HDG-YYYY
+           MOVE WS-RUN-MM     TO WS-HDG-MM
+           MOVE WS-RUN-DD     TO WS-HDG-DD
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO SCORE-PRINT-RECORD
+               WRITE SCORE-PRINT-RECORD
+           END-IF
+           WRITE SCORE-PRINT-RECORD FROM WS-PRT-HEADING-1
+           WRITE SCORE-PRINT-RECORD FROM WS-PRT-HEADING-2
+           WRITE SCORE-PRINT-RECORD FROM WS-PRT-HEADING-3
+           WRITE SCORE-PRINT-RECORD FROM WS-PRT-HEADING-4
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       700-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 750-WRITE-CHECKPOINT
+           END-IF.
+
+       750-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL  TO CKPT-GRAND-TOTAL
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-YTD-YEAR     TO CKPT-YTD-YEAR
+           MOVE WS-YTD-TOTAL    TO CKPT-YTD-TOTAL
+           MOVE WS-YTD-COUNT    TO CKPT-YTD-COUNT
+           MOVE WS-LINE-COUNT   TO CKPT-LINE-COUNT
+           MOVE WS-PAGE-COUNT   TO CKPT-PAGE-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "VibeGarden checkpoint written at input record "
+               WS-RECORDS-READ.
+
+       780-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       800-WRITE-TRAILER.
+           MOVE WS-RECORD-COUNT TO WS-TRL-COUNT
+           MOVE WS-GRAND-TOTAL  TO WS-TRL-TOTAL
+           WRITE SCORE-OUT-RECORD FROM WS-TRAILER-LINE
+           WRITE SCORE-PRINT-RECORD FROM WS-TRAILER-LINE
+           DISPLAY "VibeGarden Control Totals - Records: " WS-TRL-COUNT
+               " Grand Total: " WS-TRL-TOTAL
+               " Rejected: " WS-REJECT-COUNT.
+
+       900-TERMINATE.
+           PERFORM 800-WRITE-TRAILER
+           PERFORM 780-CLEAR-CHECKPOINT
+           PERFORM 490-UPDATE-YTD-MASTER
+           CLOSE SCORE-IN-FILE
+           CLOSE SCORE-OUT-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE SCORE-MASTER-FILE
+           CLOSE SCORE-PRINT-FILE
+           CLOSE REJECT-FILE
+           CLOSE YTD-MASTER-FILE.
 
-           GOBACK.
\ No newline at end of file
+       490-UPDATE-YTD-MASTER.
+           MOVE 1            TO WS-YTD-REL-KEY
+           MOVE WS-YTD-YEAR   TO YTD-YEAR
+           MOVE WS-YTD-TOTAL  TO YTD-TOTAL-RESULT
+           MOVE WS-YTD-COUNT  TO YTD-RECORD-COUNT
+           IF WS-YTD-RECORD-EXISTED
+               REWRITE YTD-MASTER-RECORD
+                   INVALID KEY
+                       WRITE YTD-MASTER-RECORD
+               END-REWRITE
+           ELSE
+               WRITE YTD-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "VibeGarden YTD master write failed"
+               END-WRITE
+           END-IF
+           DISPLAY "VibeGarden YTD Total for " WS-YTD-YEAR ": "
+               WS-YTD-TOTAL " (" WS-YTD-COUNT " records)".
