@@ -3,19 +3,107 @@
       *---------------------------------------------------------------*
       * VIBEGARDEN: REFACTORED FOR DEVOPS CALLING
       *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BONUS-TIER-FILE ASSIGN TO "BONUSTBL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BONUS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BONUS-TIER-FILE
+           RECORDING MODE IS F.
+       01  BONUS-TIER-RECORD.
+           05  BT-TIER-NO         PIC 9(2).
+           05  BT-TIER-LOW        PIC 9(3)V99.
+           05  BT-TIER-HIGH       PIC 9(3)V99.
+           05  BT-TIER-MULT       PIC 9V9.
+
        WORKING-STORAGE SECTION.
        01 WS-CALC-LOGIC.
-          05 WS-BONUS-MULTIPLIER PIC 9V9 VALUE 1.5.
+          05 WS-BONUS-MULTIPLIER PIC 9V9 VALUE 1.0.
+
+       01 WS-TABLE-SWITCHES.
+          05 WS-TABLE-LOADED-SW  PIC X VALUE 'N'.
+             88 WS-TABLE-LOADED  VALUE 'Y'.
+          05 WS-BONUS-FILE-STATUS PIC XX VALUE SPACES.
+
+       COPY WSBONUS.
       ****************************************************************
        LINKAGE SECTION.
        01 LS-VIBE-INTERFACE.
-          05 LS-BASE-SCORE      PIC 9(03).
-          05 LS-TOTAL-RESULT    PIC 9(04).
+          05 LS-BASE-SCORE      PIC 9(3)V99.
+          05 LS-TOTAL-RESULT    PIC 9(7)V99.
+          05 LS-RETURN-CODE     PIC 9(02).
+          05 LS-REASON-CODE     PIC X(20).
       ****************************************************************
        PROCEDURE DIVISION USING LS-VIBE-INTERFACE.
        000-MAIN.
-      * Instead of hardcoding, we use the input from the caller
-           COMPUTE LS-TOTAL-RESULT = LS-BASE-SCORE * WS-BONUS-MULTIPLIER
+           MOVE ZERO   TO LS-RETURN-CODE
+           MOVE SPACES TO LS-REASON-CODE
+           PERFORM 100-LOAD-BONUS-TABLE-ONCE
+           PERFORM 190-EDIT-INPUT
+
+           IF LS-RETURN-CODE < 99
+               PERFORM 200-LOOKUP-BONUS-TIER
+      * Instead of hardcoding, we look up the tiered rate
+               COMPUTE LS-TOTAL-RESULT =
+                   LS-BASE-SCORE * WS-BONUS-MULTIPLIER
+           ELSE
+               MOVE ZERO TO LS-TOTAL-RESULT
+           END-IF
 
            GOBACK.
+
+       190-EDIT-INPUT.
+           IF LS-BASE-SCORE IS NOT NUMERIC
+               MOVE 99 TO LS-RETURN-CODE
+               MOVE "NON-NUMERIC" TO LS-REASON-CODE
+           ELSE
+               MOVE "OK" TO LS-REASON-CODE
+           END-IF.
+
+       100-LOAD-BONUS-TABLE-ONCE.
+           IF NOT WS-TABLE-LOADED
+               OPEN INPUT BONUS-TIER-FILE
+               IF WS-BONUS-FILE-STATUS NOT = "00"
+                   DISPLAY "VibeGarden FATAL - BONUSTBL.DAT open "
+                       "failed, status " WS-BONUS-FILE-STATUS
+                       " - falling back to default multiplier only"
+               ELSE
+                   SET WS-TIER-IDX TO 1
+                   PERFORM UNTIL WS-TIER-IDX > WS-TIER-COUNT
+                       READ BONUS-TIER-FILE
+                           AT END
+                               SET WS-TIER-IDX TO WS-TIER-COUNT
+                           NOT AT END
+                               MOVE BT-TIER-NO
+                                 TO WS-TIER-NO (WS-TIER-IDX)
+                               MOVE BT-TIER-LOW
+                                 TO WS-TIER-LOW (WS-TIER-IDX)
+                               MOVE BT-TIER-HIGH
+                                 TO WS-TIER-HIGH (WS-TIER-IDX)
+                               MOVE BT-TIER-MULT
+                                 TO WS-TIER-MULT (WS-TIER-IDX)
+                       END-READ
+                       SET WS-TIER-IDX UP BY 1
+                   END-PERFORM
+                   CLOSE BONUS-TIER-FILE
+               END-IF
+               SET WS-TABLE-LOADED TO TRUE
+           END-IF.
+
+       200-LOOKUP-BONUS-TIER.
+           MOVE WS-TIER-DEFAULT-MULT TO WS-BONUS-MULTIPLIER
+           SET WS-TIER-IDX TO 1
+           SEARCH WS-BONUS-TIER
+               AT END
+                   MOVE WS-TIER-DEFAULT-MULT TO WS-BONUS-MULTIPLIER
+                   MOVE 01 TO LS-RETURN-CODE
+                   MOVE "DEFAULT-TIER-USED" TO LS-REASON-CODE
+               WHEN LS-BASE-SCORE >= WS-TIER-LOW (WS-TIER-IDX)
+                AND LS-BASE-SCORE <= WS-TIER-HIGH (WS-TIER-IDX)
+                   MOVE WS-TIER-MULT (WS-TIER-IDX)
+                     TO WS-BONUS-MULTIPLIER
+           END-SEARCH.
