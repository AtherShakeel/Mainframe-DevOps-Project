@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIERMNT.
+      *---------------------------------------------------------------*
+      * VIBEGARDEN: CICS/BMS ONLINE MAINTENANCE FOR THE BONUS-TIER
+      * TABLE. LETS AN AUTHORIZED OPERATOR BROWSE THE FOUR TIER
+      * ENTRIES AND UPDATE A TIER'S LOW/HIGH SCORE BAND AND
+      * MULTIPLIER, SO A RATE CHANGE TAKES EFFECT ON THE NEXT BATCH
+      * RUN OF CALCDVOP/SUBPGM1 WITHOUT A PROGRAM CHANGE (SEE 001,
+      * 011). PSEUDO-CONVERSATIONAL UNDER TRANSID VGTM, MAPSET/MAP
+      * TIERMAP (COBOL/BMS/TIERMAP.bms, SYMBOLIC MAP COPYBOOK AT
+      * COBOL/COPYBOOKS/TIERMAP.cpy).
+      *
+      * NOTE: CICS FILE CONTROL READS/REWRITES A VSAM DATASET, NOT
+      * THE QSAM BONUSTBL.DAT CALCDVOP/SUBPGM1 READ IN BATCH. THIS
+      * PROGRAM ASSUMES A VSAM KSDS NAMED BONUSTBL, KEYED ON
+      * BT-TIER-NO WITH THE SAME RECORD LAYOUT AS BONUSTBL.DAT,
+      * DEFINED VIA IDCAMS AND KEPT IN SYNC WITH THE FLAT FILE BY A
+      * BATCH LOAD/UNLOAD STEP (NOT SOMETHING THIS SHOP'S GNUCOBOL
+      * BUILD CAN STAND IN FOR - ITS INDEXED FILE HANDLER IS
+      * DISABLED, SEE THE 005 RECONCILIATION NOTE). BECAUSE OF THAT,
+      * AND BECAUSE cobc HAS NO EXEC CICS TRANSLATOR, THIS PROGRAM
+      * CANNOT BE COMPILED OR RUN IN THIS ENVIRONMENT - IT IS
+      * DESK-CHECKED AGAINST STANDARD CICS/COBOL CODING CONVENTIONS
+      * ONLY.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY TIERMAP.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+      * WS-TIER-COUNT (4) COMES FROM THE SAME SHARED TABLE COPYBOOK
+      * CALCDVOP/SUBPGM1/RECONCIL LOAD (SEE WSBONUS.cpy'S HEADER) SO
+      * THE CROSS-TIER CHECK BELOW STAYS IN STEP IF THE TIER COUNT ON
+      * THE BATCH SIDE EVER CHANGES.
+           COPY WSBONUS.
+
+       01 WS-BONUS-TIER-RECORD.
+          05 BT-TIER-NO           PIC 9(2).
+          05 BT-TIER-LOW          PIC 9(3)V99.
+          05 BT-TIER-HIGH         PIC 9(3)V99.
+          05 BT-TIER-MULT         PIC 9V9.
+
+      * HOLDS EACH OTHER TIER READ BY 420-CHECK-OTHER-TIERS SO IT
+      * DOESN'T CLOBBER WS-BONUS-TIER-RECORD (THE RECORD BEING
+      * EDITED/REWRITTEN FOR CA-CURRENT-TIER-NO).
+       01 WS-OTHER-TIER-RECORD.
+          05 OT-TIER-NO            PIC 9(2).
+          05 OT-TIER-LOW           PIC 9(3)V99.
+          05 OT-TIER-HIGH          PIC 9(3)V99.
+          05 OT-TIER-MULT          PIC 9V9.
+
+       01 WS-XTIER-CONTROLS.
+          05 WS-XTIER-NO            PIC 9(2).
+          05 WS-XTIER-RESP          PIC S9(8) COMP.
+
+      * OPERATOR TYPES DIGITS ONLY, NO DECIMAL POINT (SEE THE MAP'S
+      * FIELD PROMPTS) - THESE REDEFINITIONS LINE UP THE IMPLIED
+      * DECIMAL FOR THE MOVE INTO BT-TIER-LOW/HIGH/MULT.
+       01 WS-EDIT-NUMERICS.
+          05 WS-LOWSC-RAW          PIC 9(5).
+          05 WS-LOWSC-NUM REDEFINES WS-LOWSC-RAW
+                                    PIC 9(3)V99.
+          05 WS-HISC-RAW           PIC 9(5).
+          05 WS-HISC-NUM  REDEFINES WS-HISC-RAW
+                                    PIC 9(3)V99.
+          05 WS-MULT-RAW           PIC 9(2).
+          05 WS-MULT-NUM  REDEFINES WS-MULT-RAW
+                                    PIC 9V9.
+
+       01 WS-SWITCHES.
+          05 WS-END-CONVERSATION-SW PIC X VALUE 'N'.
+             88 WS-END-CONVERSATION  VALUE 'Y'.
+
+       01 WS-MSG-AREA              PIC X(60) VALUE SPACES.
+       01 WS-GOODBYE-LINE          PIC X(40)
+          VALUE "VIBEGARDEN TIER MAINTENANCE - GOODBYE".
+       01 WS-RESP                  PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 CA-CURRENT-TIER-NO    PIC 9(2).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           MOVE 'N' TO WS-END-CONVERSATION-SW
+           IF EIBCALEN = 0
+               PERFORM 100-INIT-CONVERSATION
+           ELSE
+               EXEC CICS RECEIVE MAP('TIERMAP') MAPSET('TIERMAP')
+                   INTO(TIERMAPI)
+                   RESP(WS-RESP)
+               END-EXEC
+      * MAPFAIL (OPERATOR PRESSES CLEAR, OR ENTER WITH AN EMPTY MAP)
+      * LEAVES TIERMAPI'S FIELDS UNDEFINED/STALE - RE-DISPLAY THE
+      * CURRENT TIER INSTEAD OF LETTING 400-UPDATE-TIER (OR ANY OTHER
+      * BRANCH) TRUST THAT UNVALIDATED DATA.
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE "RE-ENTER DATA" TO WS-MSG-AREA
+                   PERFORM 500-SEND-CURRENT-TIER
+               ELSE
+                   EVALUATE EIBAID
+                       WHEN DFHPF3
+                           PERFORM 900-END-CONVERSATION
+                       WHEN DFHPF7
+                           PERFORM 300-BROWSE-PREVIOUS
+                       WHEN DFHPF8
+                           PERFORM 310-BROWSE-NEXT
+                       WHEN DFHENTER
+                           PERFORM 400-UPDATE-TIER
+                       WHEN OTHER
+                           MOVE "INVALID KEY - USE PF3/PF7/PF8/ENTER"
+                               TO WS-MSG-AREA
+                           PERFORM 500-SEND-CURRENT-TIER
+                   END-EVALUATE
+               END-IF
+           END-IF
+           IF NOT WS-END-CONVERSATION
+               EXEC CICS RETURN TRANSID('VGTM')
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+           END-IF
+           EXEC CICS RETURN
+           END-EXEC.
+
+       100-INIT-CONVERSATION.
+           MOVE 1 TO CA-CURRENT-TIER-NO
+           MOVE 1 TO BT-TIER-NO
+           MOVE SPACES TO WS-MSG-AREA
+           PERFORM 200-READ-TIER
+           PERFORM 500-SEND-CURRENT-TIER.
+
+       200-READ-TIER.
+           EXEC CICS READ FILE('BONUSTBL')
+               INTO(WS-BONUS-TIER-RECORD)
+               RIDFLD(BT-TIER-NO)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "TIER NOT FOUND" TO WS-MSG-AREA
+           END-IF.
+
+       300-BROWSE-PREVIOUS.
+           MOVE SPACES TO WS-MSG-AREA
+           IF CA-CURRENT-TIER-NO > 1
+               SUBTRACT 1 FROM CA-CURRENT-TIER-NO
+               MOVE CA-CURRENT-TIER-NO TO BT-TIER-NO
+               PERFORM 200-READ-TIER
+           ELSE
+               MOVE "ALREADY AT FIRST TIER" TO WS-MSG-AREA
+           END-IF
+           PERFORM 500-SEND-CURRENT-TIER.
+
+       310-BROWSE-NEXT.
+           MOVE SPACES TO WS-MSG-AREA
+           ADD 1 TO CA-CURRENT-TIER-NO
+           MOVE CA-CURRENT-TIER-NO TO BT-TIER-NO
+           PERFORM 200-READ-TIER
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SUBTRACT 1 FROM CA-CURRENT-TIER-NO
+               MOVE "ALREADY AT LAST TIER" TO WS-MSG-AREA
+           END-IF
+           PERFORM 500-SEND-CURRENT-TIER.
+
+       400-UPDATE-TIER.
+           MOVE CA-CURRENT-TIER-NO TO BT-TIER-NO
+           PERFORM 410-VALIDATE-INPUT
+           IF WS-MSG-AREA = SPACES
+               EXEC CICS READ FILE('BONUSTBL')
+                   INTO(WS-BONUS-TIER-RECORD)
+                   RIDFLD(BT-TIER-NO)
+                   UPDATE
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE WS-LOWSC-NUM TO BT-TIER-LOW
+                   MOVE WS-HISC-NUM  TO BT-TIER-HIGH
+                   MOVE WS-MULT-NUM  TO BT-TIER-MULT
+                   EXEC CICS REWRITE FILE('BONUSTBL')
+                       FROM(WS-BONUS-TIER-RECORD)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE "TIER UPDATED" TO WS-MSG-AREA
+                   ELSE
+                       MOVE "UPDATE FAILED" TO WS-MSG-AREA
+                   END-IF
+               ELSE
+                   MOVE "READ FOR UPDATE FAILED" TO WS-MSG-AREA
+               END-IF
+           END-IF
+           PERFORM 500-SEND-CURRENT-TIER.
+
+       410-VALIDATE-INPUT.
+           MOVE SPACES TO WS-MSG-AREA
+           IF LOWSCI IS NOT NUMERIC
+               OR HISCI IS NOT NUMERIC
+               OR MULTI IS NOT NUMERIC
+               MOVE "NON-NUMERIC INPUT" TO WS-MSG-AREA
+           ELSE
+               MOVE LOWSCI TO WS-LOWSC-RAW
+               MOVE HISCI  TO WS-HISC-RAW
+               MOVE MULTI  TO WS-MULT-RAW
+           END-IF
+      * LOWSCI/HISCI COMPARE CORRECTLY HERE AS PLAIN PIC X FIELDS -
+      * BOTH ARE VALIDATED NUMERIC ABOVE AND THE NUM ATTRIBUTE ALWAYS
+      * DELIVERS THEM RIGHT-JUSTIFIED AND ZERO-FILLED TO THE SAME
+      * LENGTH, SO A STRAIGHT ALPHANUMERIC COMPARE ORDERS THEM THE
+      * SAME AS THE CONVERTED WS-LOWSC-NUM/WS-HISC-NUM WOULD.
+           IF WS-MSG-AREA = SPACES AND LOWSCI > HISCI
+               MOVE "LOW SCORE EXCEEDS HIGH SCORE" TO WS-MSG-AREA
+           END-IF
+      * AN EDITED BAND THAT OVERLAPS ANOTHER TIER WOULD LEAVE
+      * 350-LOOKUP-BONUS-TIER (CALCDVOP.cbl/SUBPGM1.cbl) TO SILENTLY
+      * APPLY WHICHEVER TIER ITS SEARCH HITS FIRST FOR SCORES IN THE
+      * OVERLAP, WITH NO FEEDBACK TO THE OPERATOR WHO SAVED IT.
+           IF WS-MSG-AREA = SPACES
+               PERFORM 420-CHECK-OTHER-TIERS
+           END-IF.
+
+       420-CHECK-OTHER-TIERS.
+           PERFORM VARYING WS-XTIER-NO FROM 1 BY 1
+                   UNTIL WS-XTIER-NO > WS-TIER-COUNT
+                      OR WS-MSG-AREA NOT = SPACES
+               IF WS-XTIER-NO NOT = CA-CURRENT-TIER-NO
+                   EXEC CICS READ FILE('BONUSTBL')
+                       INTO(WS-OTHER-TIER-RECORD)
+                       RIDFLD(WS-XTIER-NO)
+                       RESP(WS-XTIER-RESP)
+                   END-EXEC
+                   IF WS-XTIER-RESP = DFHRESP(NORMAL)
+                       IF WS-LOWSC-NUM <= OT-TIER-HIGH
+                          AND OT-TIER-LOW <= WS-HISC-NUM
+                           STRING "BAND OVERLAPS TIER " WS-XTIER-NO
+                               DELIMITED BY SIZE INTO WS-MSG-AREA
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       500-SEND-CURRENT-TIER.
+           MOVE BT-TIER-NO     TO TIERNOO
+           MOVE BT-TIER-LOW    TO LOWSCO
+           MOVE BT-TIER-HIGH   TO HISCO
+           MOVE BT-TIER-MULT   TO MULTO
+           MOVE WS-MSG-AREA    TO MSGO
+           EXEC CICS SEND MAP('TIERMAP') MAPSET('TIERMAP')
+               FROM(TIERMAPO)
+               ERASE
+           END-EXEC.
+
+       900-END-CONVERSATION.
+           SET WS-END-CONVERSATION TO TRUE
+           EXEC CICS SEND TEXT
+               FROM(WS-GOODBYE-LINE)
+               LENGTH(LENGTH OF WS-GOODBYE-LINE)
+               ERASE
+               FREEKB
+           END-EXEC.
