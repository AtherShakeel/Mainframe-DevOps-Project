@@ -0,0 +1,45 @@
+      *---------------------------------------------------------------*
+      * TIERMAP - SYMBOLIC MAP FOR THE VGTM BONUS-TIER MAINTENANCE
+      * TRANSACTION (TIERMNT.cbl). GENERATED BY HAND TO MATCH WHAT
+      * DFHMSD/DFHMDI/DFHMDF (MAPSET TIERMAP, MAP TIERMAP) WOULD
+      * PRODUCE FOR THE FIELDS BELOW - KEEP IN STEP WITH THE BMS
+      * SOURCE IN COBOL/BMS/TIERMAP.bms IF EITHER CHANGES.
+      *---------------------------------------------------------------*
+       01 TIERMAPI.
+          02 TIERNOL                    PIC S9(4) COMP.
+          02 TIERNOF                    PIC X.
+          02 FILLER REDEFINES TIERNOF.
+             03 TIERNOA                 PIC X.
+          02 TIERNOI                    PIC X(2).
+          02 LOWSCL                     PIC S9(4) COMP.
+          02 LOWSCF                     PIC X.
+          02 FILLER REDEFINES LOWSCF.
+             03 LOWSCA                  PIC X.
+          02 LOWSCI                     PIC X(5).
+          02 HISCL                      PIC S9(4) COMP.
+          02 HISCF                      PIC X.
+          02 FILLER REDEFINES HISCF.
+             03 HISCA                   PIC X.
+          02 HISCI                      PIC X(5).
+          02 MULTL                      PIC S9(4) COMP.
+          02 MULTF                      PIC X.
+          02 FILLER REDEFINES MULTF.
+             03 MULTA                   PIC X.
+          02 MULTI                      PIC X(2).
+          02 MSGL                       PIC S9(4) COMP.
+          02 MSGF                       PIC X.
+          02 FILLER REDEFINES MSGF.
+             03 MSGA                    PIC X.
+          02 MSGI                       PIC X(60).
+
+       01 TIERMAPO REDEFINES TIERMAPI.
+          02 FILLER                     PIC X(3).
+          02 TIERNOO                    PIC X(2).
+          02 FILLER                     PIC X(3).
+          02 LOWSCO                     PIC X(5).
+          02 FILLER                     PIC X(3).
+          02 HISCO                      PIC X(5).
+          02 FILLER                     PIC X(3).
+          02 MULTO                      PIC X(2).
+          02 FILLER                     PIC X(3).
+          02 MSGO                       PIC X(60).
