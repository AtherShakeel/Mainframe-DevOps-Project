@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------*
+      * WSBONUS - VIBEGARDEN BONUS TIER TABLE (WORKING-STORAGE)
+      * SHARED BY CALCDVOP, SUBPGM1, RECONCIL AND THE BMS MAINTENANCE
+      * TRANSACTION. LOADED AT RUN START FROM THE BONUSTBL.DAT FILE.
+      *---------------------------------------------------------------*
+       01 WS-BONUS-TABLE.
+          05 WS-BONUS-TIER OCCURS 4 TIMES INDEXED BY WS-TIER-IDX.
+             10 WS-TIER-NO           PIC 9(2).
+             10 WS-TIER-LOW          PIC 9(3)V99.
+             10 WS-TIER-HIGH         PIC 9(3)V99.
+             10 WS-TIER-MULT         PIC 9V9.
+       01 WS-BONUS-TABLE-CTL.
+          05 WS-TIER-COUNT           PIC 9(2) VALUE 4.
+          05 WS-TIER-DEFAULT-MULT    PIC 9V9  VALUE 1.0.
