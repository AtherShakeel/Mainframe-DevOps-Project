@@ -0,0 +1,68 @@
+*---------------------------------------------------------------*
+* TIERMAP - BMS MAPSET FOR THE VGTM BONUS-TIER MAINTENANCE
+* TRANSACTION. ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF TO PRODUCE THE
+* PHYSICAL MAP LOAD MODULE AND THE TIERMAP SYMBOLIC MAP COPYBOOK
+* (HAND-MAINTAINED AT COBOL/COPYBOOKS/TIERMAP.cpy IN THIS REPO
+* SINCE THIS BUILD HAS NO BMS TRANSLATOR - KEEP THEM IN STEP).
+*---------------------------------------------------------------*
+TIERMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,ALARM),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+TIERMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='VIBEGARDEN TIER MAINT'
+*
+         DFHMDF POS=(3,2),                                            X
+               LENGTH=8,                                              X
+               ATTRB=ASKIP,                                           X
+               INITIAL='TIER NO:'
+TIERNO   DFHMDF POS=(3,11),                                           X
+               LENGTH=2,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(5,2),                                            X
+               LENGTH=26,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='LOW SCORE (3.2, NO POINT):'
+LOWSC    DFHMDF POS=(5,29),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(NUM,UNPROT)
+*
+         DFHMDF POS=(7,2),                                            X
+               LENGTH=27,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='HIGH SCORE (3.2, NO POINT):'
+HISC     DFHMDF POS=(7,30),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(NUM,UNPROT)
+*
+         DFHMDF POS=(9,2),                                            X
+               LENGTH=27,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='MULTIPLIER (1.1, NO POINT):'
+MULT     DFHMDF POS=(9,30),                                           X
+               LENGTH=2,                                              X
+               ATTRB=(NUM,UNPROT)
+*
+MSG      DFHMDF POS=(12,2),                                           X
+               LENGTH=60,                                             X
+               ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(22,2),                                           X
+               LENGTH=76,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='PF3=EXIT  PF7=PREVIOUS TIER  PF8=NEXT TIER  ENTX
+               ER=SAVE CHANGES'
+*
+         DFHMSD TYPE=FINAL
+         END
