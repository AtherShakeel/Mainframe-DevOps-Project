@@ -3,7 +3,37 @@
       *---------------------------------------------------------------*
       * VIBEGARDEN: CALCULATION TEST
       *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "HZPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT TREND-LOG-FILE ASSIGN TO "TRENDLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TREND-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD       PIC X(80).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PM-BASE-SCORE      PIC 9(03).
+           05  PM-MODERN-BONUS    PIC 9(03).
+
+       FD  TREND-LOG-FILE
+           RECORDING MODE IS F.
+       01  TREND-LOG-RECORD       PIC X(83).
+
        WORKING-STORAGE SECTION.
        01 WS-VIBE-DATA.
           05 WS-BASE-SCORE      PIC 9(03) VALUE 200.
@@ -14,14 +44,113 @@
           05 FILLER             PIC X(15) VALUE 'TOTAL SCORE IS:'.
           05 WS-OUT-TOTAL       PIC Z,ZZ9.
 
+       01 WS-FILE-STATUSES.
+          05 WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+          05 WS-PARM-FILE-STATUS  PIC XX VALUE SPACES.
+          05 WS-TREND-FILE-STATUS PIC XX VALUE SPACES.
+
+       01 WS-CURRENT-DATE-TIME.
+          05 WS-CURR-YYYY         PIC 9(4).
+          05 WS-CURR-MM           PIC 9(2).
+          05 WS-CURR-DD           PIC 9(2).
+          05 WS-CURR-HH           PIC 9(2).
+          05 WS-CURR-MIN          PIC 9(2).
+          05 WS-CURR-SEC          PIC 9(2).
+          05 FILLER               PIC X(7).
+
+       01 WS-AUDIT-LINE.
+          05 WS-AUD-DATE.
+             10 WS-AUD-YYYY       PIC 9(4).
+             10 FILLER            PIC X VALUE "-".
+             10 WS-AUD-MM         PIC 9(2).
+             10 FILLER            PIC X VALUE "-".
+             10 WS-AUD-DD         PIC 9(2).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-AUD-TIME.
+             10 WS-AUD-HH         PIC 9(2).
+             10 FILLER            PIC X VALUE ":".
+             10 WS-AUD-MIN        PIC 9(2).
+             10 FILLER            PIC X VALUE ":".
+             10 WS-AUD-SEC        PIC 9(2).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(7)  VALUE "SCORE: ".
+          05 WS-AUD-SCORE         PIC ZZ9.
+          05 FILLER               PIC X(7)  VALUE " BONUS:".
+          05 WS-AUD-BONUS         PIC ZZ9.
+          05 FILLER               PIC X(8)  VALUE " RESULT:".
+          05 WS-AUD-RESULT        PIC ZZZ9.
+          05 FILLER               PIC X(15) VALUE SPACES.
+
+       01 WS-TREND-LINE.
+          05 WS-TRD-DATE.
+             10 WS-TRD-YYYY       PIC 9(4).
+             10 FILLER            PIC X VALUE "-".
+             10 WS-TRD-MM         PIC 9(2).
+             10 FILLER            PIC X VALUE "-".
+             10 WS-TRD-DD         PIC 9(2).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(7)  VALUE "TOTAL: ".
+          05 WS-TRD-TOTAL         PIC ZZZ9.
+          05 FILLER               PIC X(60) VALUE SPACES.
+
        PROCEDURE DIVISION.
        000-MAIN.
            DISPLAY '--- VIBEGARDEN MODERNIZATION ENGINE ---'
 
+           PERFORM 150-READ-PARM-FILE
+
            COMPUTE WS-TOTAL-VIBE = WS-BASE-SCORE + WS-MODERN-BONUS
 
            MOVE WS-TOTAL-VIBE TO WS-OUT-TOTAL
            DISPLAY WS-DISPLAY-MSG
 
+           PERFORM 500-WRITE-AUDIT-LOG
+           PERFORM 600-WRITE-TREND-LOG
+
            DISPLAY '--- PROCESS COMPLETE ---'
            GOBACK.
+
+       150-READ-PARM-FILE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PM-BASE-SCORE   TO WS-BASE-SCORE
+                       MOVE PM-MODERN-BONUS TO WS-MODERN-BONUS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       500-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURR-YYYY  TO WS-AUD-YYYY
+           MOVE WS-CURR-MM    TO WS-AUD-MM
+           MOVE WS-CURR-DD    TO WS-AUD-DD
+           MOVE WS-CURR-HH    TO WS-AUD-HH
+           MOVE WS-CURR-MIN   TO WS-AUD-MIN
+           MOVE WS-CURR-SEC   TO WS-AUD-SEC
+           MOVE WS-BASE-SCORE   TO WS-AUD-SCORE
+           MOVE WS-MODERN-BONUS TO WS-AUD-BONUS
+           MOVE WS-TOTAL-VIBE   TO WS-AUD-RESULT
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE
+
+           CLOSE AUDIT-LOG-FILE.
+
+       600-WRITE-TREND-LOG.
+           OPEN EXTEND TREND-LOG-FILE
+           IF WS-TREND-FILE-STATUS NOT = "00"
+               OPEN OUTPUT TREND-LOG-FILE
+           END-IF
+
+           MOVE WS-CURR-YYYY  TO WS-TRD-YYYY
+           MOVE WS-CURR-MM    TO WS-TRD-MM
+           MOVE WS-CURR-DD    TO WS-TRD-DD
+           MOVE WS-TOTAL-VIBE TO WS-TRD-TOTAL
+           WRITE TREND-LOG-RECORD FROM WS-TREND-LINE
+
+           CLOSE TREND-LOG-FILE.
